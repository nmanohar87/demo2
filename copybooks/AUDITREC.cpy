@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------*
+000200*    AUDITREC - RUN AUDIT TRAIL RECORD LAYOUT               *
+000300*    SHARED BY ANY PROGRAM THAT LOGS A RUN TO THE PAYROLL   *
+000400*    AUDIT TRAIL FILE SO EVERY ENTRY HAS THE SAME SHAPE.    *
+000500*----------------------------------------------------------*
+000600 01  AuditRecord.
+000700     05  AUD-RUN-DATE           PIC 9(08).
+000800     05  AUD-RUN-TIME           PIC 9(08).
+000900     05  AUD-PROGRAM-ID         PIC X(08).
+001000     05  AUD-FILE1-NAME         PIC X(14).
+001100     05  AUD-FILE1-COUNT        PIC 9(07).
+001200     05  AUD-FILE2-NAME         PIC X(14).
+001300     05  AUD-FILE2-COUNT        PIC 9(07).
+001400     05  AUD-FILE3-NAME         PIC X(14).
+001500     05  AUD-FILE3-COUNT        PIC 9(07).
+001600     05  AUD-OUTPUT-COUNT       PIC 9(07).
+001700     05  AUD-COMPLETION-STATUS  PIC X(10).
