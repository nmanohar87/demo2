@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------*
+000200*    EMP1REC - EMPLOYEE1 MASTER RECORD LAYOUT               *
+000300*    SHARED BY MERGEEMPLOYEEDATA AND THE EMPLOYEE1          *
+000400*    MAINTENANCE PROGRAM SO BOTH AGREE ON THE LAYOUT OF     *
+000500*    THE INDEXED EMPLOYEE1.DAT MASTER.                      *
+000600*----------------------------------------------------------*
+000700 01  EmployeeRecord1.
+000800     05  EmployeeID1        PIC 9(05).
+000900     05  EmployeeName1      PIC X(30).
