@@ -0,0 +1,185 @@
+//MERGENIT JOB (ACCTNO),'PAYROLL MERGE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* MERGENIT - NIGHTLY PRODUCTION RUN OF THE EMPLOYEE1/EMPLOYEE2/
+//* EMPLOYEE3 MERGE.
+//*
+//* MODIFICATION HISTORY
+//* --------------------
+//* 2026-08-09  RJ  INITIAL JOB STREAM.
+//*
+//* EMPLOYEE1 AND EMPLOYEE2 ARE VSAM KSDS MASTERS KEYED ON
+//* EMPLOYEEID, SO THE MERGE ITSELF NO LONGER CARES WHAT ORDER
+//* THEY WERE LOADED IN.  STEP010-STEP050 STILL UNLOAD, SORT AND
+//* RELOAD BOTH CLUSTERS EVERY NIGHT - NOT TO PUT THEM IN KEY
+//* ORDER, WHICH VSAM ALREADY GUARANTEES, BUT TO REBUILD THEM
+//* CLEAN OF THE CI/CA SPLITS A DAY OF INTERACTIVE MAINTENANCE
+//* (MAINTAINEMPLOYEE1) LEAVES BEHIND, THE SAME REASON THIS SHOP
+//* HAS ALWAYS REORGANIZED A HEAVILY-UPDATED KSDS BEFORE A BIG
+//* BATCH RUN AGAINST IT.
+//*
+//* STEP060 RUNS THE MERGE ITSELF.  MERGED_EMPLOYEE IS A GDG SO
+//* EVERY RUN GETS ITS OWN GENERATION INSTEAD OF OVERWRITING
+//* YESTERDAY'S OUTPUT - THE GDG BASE (PROD.PAYROLL.MERGED.EMPLOYEE)
+//* IS ASSUMED ALREADY DEFINED (ONE-TIME IDCAMS DEFINE GDG, NOT
+//* PART OF THE NIGHTLY STREAM).  MERGERPT AND REJECTS ARE FIXED-NAME
+//* FLAT FILES THAT THE PROGRAM OPENS FRESH (OUTPUT) ON A NORMAL RUN,
+//* SO STEP055 DELETES BOTH RIGHT BEFORE STEP060 TO FREE THE DSN FOR
+//* STEP060'S DISP=NEW.  STEP070/STEP080 ARE THE VALIDATION-REJECT
+//* AND CONTROL-TOTAL REVIEW STEPS, GATED SO THEY DON'T RUN IF THE
+//* MERGE STEP FAILED OUTRIGHT.
+//*
+//* IF STEP060 ABENDS OR IS CANCELLED PARTWAY THROUGH, THE PROGRAM'S
+//* OWN CHECKPOINT/RESTART LOGIC PICKS UP WHERE EMPLOYEE1 PROCESSING
+//* LEFT OFF, BUT ONLY IF IT CAN EXTEND THE SAME OUTPUT MERGOUT,
+//* MERGERPT AND REJECTS THE ABENDED RUN WAS WRITING TO - RESUBMIT
+//* FROM STEP060 ONLY (SKIPPING STEP055's DELETE), OVERRIDING BELOW:
+//* MERGOUT TO DSN=...MERGED.EMPLOYEE(0) DISP=MOD (THE GENERATION THE
+//* ABENDED RUN CATALOGUED) INSTEAD OF (+1) DISP=NEW, AND MERGERPT/
+//* REJECTS TO DISP=MOD INSTEAD OF DISP=NEW SO STEP060 EXTENDS WHAT
+//* THE ABENDED RUN ALREADY WROTE INSTEAD OF LOSING IT.  ALL THREE
+//* DDs' ABEND DISPOSITION IS CATLG, NOT DELETE, SO THAT PARTIAL
+//* OUTPUT IS STILL THERE TO EXTEND.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IDCAMS
+//*--------------------------------------------------------------*
+//* UNLOAD THE CURRENT EMPLOYEE1 MASTER TO A FLAT WORK FILE
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(EMP1IN) OUTFILE(EMP1FLAT)
+/*
+//EMP1IN   DD DSN=PROD.PAYROLL.EMPLOYEE1,DISP=SHR
+//EMP1FLAT DD DSN=&&EMP1SEQ,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=IDCAMS
+//*--------------------------------------------------------------*
+//* UNLOAD THE CURRENT EMPLOYEE2 MASTER TO A FLAT WORK FILE
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(EMP2IN) OUTFILE(EMP2FLAT)
+/*
+//EMP2IN   DD DSN=PROD.PAYROLL.EMPLOYEE2,DISP=SHR
+//EMP2FLAT DD DSN=&&EMP2SEQ,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//*
+//STEP030  EXEC PGM=SORT
+//*--------------------------------------------------------------*
+//* SORT THE EMPLOYEE1 EXTRACT INTO EMPLOYEEID ORDER
+//*--------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&&EMP1SEQ,DISP=SHR
+//SORTOUT  DD DSN=&&EMP1SRT,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//STEP040  EXEC PGM=SORT
+//*--------------------------------------------------------------*
+//* SORT THE EMPLOYEE2 EXTRACT INTO EMPLOYEEID ORDER
+//*--------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&&EMP2SEQ,DISP=SHR
+//SORTOUT  DD DSN=&&EMP2SRT,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//STEP050  EXEC PGM=IDCAMS
+//*--------------------------------------------------------------*
+//* RELOAD BOTH VSAM MASTERS FROM THE FRESHLY SORTED EXTRACTS SO
+//* THEY START THE MERGE FREE OF ACCUMULATED CI/CA SPLITS
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.PAYROLL.EMPLOYEE1 CLUSTER
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE1)   -
+       INDEXED KEYS(5 0) RECORDSIZE(35 35)       -
+       VOLUMES(PRDVL1) TRACKS(10 5)              -
+       FREESPACE(10 10) )
+  REPRO INFILE(EMP1SRT) OUTFILE(EMP1OUT)
+  DELETE PROD.PAYROLL.EMPLOYEE2 CLUSTER
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE2)   -
+       INDEXED KEYS(5 0) RECORDSIZE(12 12)       -
+       VOLUMES(PRDVL1) TRACKS(10 5)              -
+       FREESPACE(10 10) )
+  REPRO INFILE(EMP2SRT) OUTFILE(EMP2OUT)
+/*
+//EMP1SRT  DD DSN=&&EMP1SRT,DISP=SHR
+//EMP1OUT  DD DSN=PROD.PAYROLL.EMPLOYEE1,DISP=SHR
+//EMP2SRT  DD DSN=&&EMP2SRT,DISP=SHR
+//EMP2OUT  DD DSN=PROD.PAYROLL.EMPLOYEE2,DISP=SHR
+//*
+//STEP055  EXEC PGM=IDCAMS
+//*--------------------------------------------------------------*
+//* MERGERPT AND REJECTS ARE FIXED-NAME FLAT FILES THAT STEP060
+//* RECREATES FRESH (DISP=NEW) ON A NORMAL RUN - DELETE YESTERDAY'S
+//* CATALOGED COPY HERE SO THE DSN IS FREE.  SKIP THIS STEP WHEN
+//* RESUBMITTING FROM STEP060 ALONE TO RESTART AFTER AN ABEND.
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.PAYROLL.MERGE.RPTFILE
+  DELETE PROD.PAYROLL.MERGE.REJECTS
+/*
+//*
+//STEP060  EXEC PGM=MERGE
+//*--------------------------------------------------------------*
+//* RUN THE MERGE.  EMPLOYE1/EMPLOYE2/EMPLOYE3 ARE THE VSAM AND
+//* SEQUENTIAL MASTERS, MERGOUT IS THE NEXT GDG GENERATION OF
+//* MERGED_EMPLOYEE.DAT, MERGERPT IS THE EXCEPTION/CONTROL-TOTAL
+//* REPORT REVIEWED IN STEP080, REJECTS IS THE VALIDATION REJECT
+//* FILE REVIEWED IN STEP070, MERGECKP IS THE CHECKPOINT/RESTART
+//* FILE, AND MERGEAUD IS THE RUNNING AUDIT TRAIL.
+//*--------------------------------------------------------------*
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPLOYE1 DD DSN=PROD.PAYROLL.EMPLOYEE1,DISP=SHR
+//EMPLOYE2 DD DSN=PROD.PAYROLL.EMPLOYEE2,DISP=SHR
+//EMPLOYE3 DD DSN=PROD.PAYROLL.EMPLOYEE3,DISP=SHR
+//MERGOUT  DD DSN=PROD.PAYROLL.MERGED.EMPLOYEE(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(10,10)),UNIT=SYSDA
+//MERGERPT DD DSN=PROD.PAYROLL.MERGE.RPTFILE,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.PAYROLL.MERGE.REJECTS,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//MERGECKP DD DSN=PROD.PAYROLL.MERGE.CKPT,DISP=SHR
+//MERGEAUD DD DSN=PROD.PAYROLL.MERGE.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=IDCAMS,COND=(4,LT,STEP060)
+//*--------------------------------------------------------------*
+//* VALIDATION-REJECT REVIEW - LIST WHATEVER LANDED ON THE REJECT
+//* FILE THIS RUN SO OPERATIONS CAN SEE AT A GLANCE WHETHER
+//* ANYTHING FROM UPSTREAM NEEDS FOLLOW-UP.  SKIPPED IF STEP060
+//* FAILED OUTRIGHT (RETURN CODE OVER 4).
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  PRINT INFILE(REJIN) COUNT(999999)
+/*
+//REJIN    DD DSN=PROD.PAYROLL.MERGE.REJECTS,DISP=SHR
+//*
+//STEP080  EXEC PGM=IEBGENER,COND=(4,LT,STEP060)
+//*--------------------------------------------------------------*
+//* CONTROL-TOTAL / EXCEPTION REPORT REVIEW - COPY MERGERPT TO
+//* SYSOUT FOR OPERATIONS.  SKIPPED ON THE SAME CONDITION AS
+//* STEP070 ABOVE.
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.PAYROLL.MERGE.RPTFILE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
