@@ -0,0 +1,357 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MaintainEmployee1.
+000300 AUTHOR. R JENNINGS.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    2026-08-09  RJ   INITIAL VERSION.  ADD/CHANGE/DELETE/
+001100*                     INQUIRE MAINTENANCE FOR THE EMPLOYEE1
+001200*                     MASTER, REPLACING HAND EDITS TO THE
+001300*                     FLAT FILE BEFORE THE MERGE RUNS.
+001400*    2026-08-09  RJ   SWITCHED THE FILE ASSIGNMENT TO THE SAME
+001500*                     DD-STYLE NAME MERGEEMPLOYEEDATA NOW USES
+001600*                     FOR EMPLOYEE1, SO BOTH PROGRAMS AGREE ON
+001700*                     WHICH FILE IS THE MASTER.
+001800*    2026-08-09  RJ   EVERY COMPLETED ADD/CHANGE/DELETE NOW
+001900*                     APPENDS AN ENTRY TO THE SAME MERGEAUD.DAT
+002000*                     AUDIT TRAIL MERGEEMPLOYEEDATA WRITES TO,
+002100*                     USING THE SHARED AUDITREC LAYOUT, SO A
+002200*                     HAND-APPLIED CHANGE TO THE MASTER SHOWS UP
+002300*                     IN THE SAME PLACE AS A MERGE RUN.
+002400*    2026-08-09  RJ   A STATUS 35 OPENING EMPLOYEE1 NO LONGER
+002500*                     TRIES TO SELF-CREATE THE MASTER - IT IS A
+002600*                     VSAM CLUSTER THAT ONLY THE IDCAMS DEFINE
+002700*                     CLUSTER STEP CAN PROVISION, SO THE PROGRAM
+002800*                     NOW DISPLAYS AN ERROR AND STOPS INSTEAD.
+002900*
+003000*----------------------------------------------------------*
+003100*    MAINTAINEMPLOYEE1 - ADD, CHANGE, DELETE AND INQUIRE     *
+003200*    AGAINST THE EMPLOYEE1 MASTER, KEYED ON EMPLOYEEID1.     *
+003300*    RUN INTERACTIVELY FROM A TERMINAL.                      *
+003400*----------------------------------------------------------*
+003500*
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT Employee1File ASSIGN TO EMPLOYE1
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS EmployeeID1
+004300         FILE STATUS IS WS-EMP1-STATUS-CODE.
+004400     SELECT AuditFile ASSIGN TO MERGEAUD
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-AUD-STATUS-CODE.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  Employee1File.
+005100     COPY EMP1REC.
+005200
+005300 FD  AuditFile.
+005400     COPY AUDITREC.
+005500
+005600 WORKING-STORAGE SECTION.
+005700*
+005800*    FILE STATUS AND LOOP CONTROL
+005900*
+006000 77  WS-EMP1-STATUS-CODE    PIC XX.
+006100 77  WS-AUD-STATUS-CODE     PIC XX.
+006200 77  WS-MORE-SW             PIC X VALUE 'Y'.
+006300     88  MORE-TRANSACTIONS          VALUE 'Y'.
+006400 77  WS-FUNCTION-CHOICE     PIC X VALUE SPACE.
+006500 77  WS-EDIT-SW             PIC X VALUE 'N'.
+006600     88  EDIT-FAILED                VALUE 'Y'.
+006700 77  WS-FOUND-SW            PIC X VALUE 'N'.
+006800     88  RECORD-FOUND                VALUE 'Y'.
+006900 77  WS-CONFIRM             PIC X VALUE SPACE.
+007000*
+007100*    TRANSACTION WORK AREAS
+007200*
+007300 77  WS-INPUT-ID            PIC X(05).
+007400 77  WS-INPUT-NAME          PIC X(30).
+007500 77  WS-AUDIT-ACTION        PIC X(10).
+007600*
+007700*----------------------------------------------------------*
+007800*    0000-MAINLINE                                          *
+007900*----------------------------------------------------------*
+008000*
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008400     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+008500         UNTIL NOT MORE-TRANSACTIONS
+008600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008700     STOP RUN.
+008800*
+008900*----------------------------------------------------------*
+009000*    1000-INITIALIZE - OPEN THE EMPLOYEE1 MASTER FOR         *
+009100*    RANDOM ADD/CHANGE/DELETE/INQUIRE.  EMPLOYEE1 IS A VSAM  *
+009200*    KSDS CLUSTER THAT HAS TO BE PROVISIONED BY THE IDCAMS   *
+009300*    DEFINE CLUSTER STEP IN THE NIGHTLY JOB STREAM BEFORE    *
+009400*    THIS PROGRAM CAN OPEN IT - UNLIKE THE LINE SEQUENTIAL   *
+009500*    AUDIT TRAIL BELOW, A COBOL OPEN CANNOT CREATE ONE, SO A *
+009600*    STATUS 35 HERE MEANS THE DEFINE WAS NEVER RUN AND THE   *
+009700*    PROGRAM STOPS RATHER THAN TRY TO SELF-PROVISION IT.     *
+009800*----------------------------------------------------------*
+009900*
+010000 1000-INITIALIZE.
+010100     OPEN I-O Employee1File
+010200     IF WS-EMP1-STATUS-CODE = '35'
+010300         DISPLAY 'MAINT0015E - EMPLOYEE1 MASTER CLUSTER DOES '
+010400                 'NOT EXIST - RUN THE IDCAMS DEFINE CLUSTER '
+010500                 'STEP BEFORE STARTING MAINTENANCE'
+010600         MOVE 16 TO RETURN-CODE
+010700         STOP RUN
+010800     END-IF
+010900*
+011000*    THE AUDIT TRAIL ACCUMULATES ACROSS RUNS, SO IT IS OPENED
+011100*    EXTEND TO APPEND.  ON THE VERY FIRST RUN AT A NEW SITE
+011200*    THE FILE WON'T EXIST YET (STATUS 35), SO FALL BACK TO
+011300*    OPEN OUTPUT TO CREATE IT.
+011400*
+011500     OPEN EXTEND AuditFile
+011600     IF WS-AUD-STATUS-CODE = '35'
+011700         OPEN OUTPUT AuditFile
+011800     END-IF
+011900     DISPLAY ' '
+012000     DISPLAY 'EMPLOYEE1 MASTER MAINTENANCE'
+012100     DISPLAY ' '.
+012200 1000-EXIT.
+012300     EXIT.
+012400*
+012500*----------------------------------------------------------*
+012600*    2000-PROCESS-MENU - DISPLAY THE MENU, READ A CHOICE     *
+012700*    AND DISPATCH TO THE REQUESTED FUNCTION                  *
+012800*----------------------------------------------------------*
+012900*
+013000 2000-PROCESS-MENU.
+013100     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+013200     PERFORM 2200-GET-CHOICE THRU 2200-EXIT
+013300     EVALUATE WS-FUNCTION-CHOICE
+013400         WHEN '1'
+013500             PERFORM 3000-ADD-EMPLOYEE THRU 3000-EXIT
+013600         WHEN '2'
+013700             PERFORM 4000-CHANGE-EMPLOYEE THRU 4000-EXIT
+013800         WHEN '3'
+013900             PERFORM 5000-DELETE-EMPLOYEE THRU 5000-EXIT
+014000         WHEN '4'
+014100             PERFORM 6000-INQUIRE-EMPLOYEE THRU 6000-EXIT
+014200         WHEN '5'
+014300             MOVE 'N' TO WS-MORE-SW
+014400         WHEN OTHER
+014500             DISPLAY 'MAINT0001E - INVALID SELECTION, TRY '
+014600                     'AGAIN'
+014700     END-EVALUATE.
+014800 2000-EXIT.
+014900     EXIT.
+015000
+015100 2100-DISPLAY-MENU.
+015200     DISPLAY '1. ADD EMPLOYEE'
+015300     DISPLAY '2. CHANGE EMPLOYEE'
+015400     DISPLAY '3. DELETE EMPLOYEE'
+015500     DISPLAY '4. INQUIRE EMPLOYEE'
+015600     DISPLAY '5. EXIT'.
+015700 2100-EXIT.
+015800     EXIT.
+015900
+016000 2200-GET-CHOICE.
+016100     DISPLAY 'ENTER SELECTION: ' WITH NO ADVANCING
+016200     ACCEPT WS-FUNCTION-CHOICE.
+016300 2200-EXIT.
+016400     EXIT.
+016500*
+016600*----------------------------------------------------------*
+016700*    2300-ACCEPT-EMPLOYEE-ID - COMMON ROUTINE USED BY EVERY  *
+016800*    FUNCTION TO READ AN EMPLOYEEID FROM THE TERMINAL AND    *
+016900*    EDIT IT AS NUMERIC BEFORE IT IS USED AS A RECORD KEY    *
+017000*----------------------------------------------------------*
+017100*
+017200 2300-ACCEPT-EMPLOYEE-ID.
+017300     MOVE 'N' TO WS-EDIT-SW
+017400     DISPLAY 'ENTER EMPLOYEEID (5 DIGITS): ' WITH NO ADVANCING
+017500     ACCEPT WS-INPUT-ID
+017600     IF WS-INPUT-ID NOT NUMERIC
+017700         DISPLAY 'MAINT0002E - EMPLOYEEID MUST BE NUMERIC'
+017800         MOVE 'Y' TO WS-EDIT-SW
+017900     ELSE
+018000         MOVE WS-INPUT-ID TO EmployeeID1
+018100     END-IF.
+018200 2300-EXIT.
+018300     EXIT.
+018400*
+018500*----------------------------------------------------------*
+018600*    3000-ADD-EMPLOYEE - ADD A NEW EMPLOYEE1 RECORD.  THE    *
+018700*    EMPLOYEEID MUST BE NUMERIC AND MUST NOT ALREADY EXIST,  *
+018800*    AND THE NAME MAY NOT BE BLANK                           *
+018900*----------------------------------------------------------*
+019000*
+019100 3000-ADD-EMPLOYEE.
+019200     PERFORM 2300-ACCEPT-EMPLOYEE-ID THRU 2300-EXIT
+019300     IF EDIT-FAILED
+019400         GO TO 3000-EXIT
+019500     END-IF
+019600     PERFORM 3100-CHECK-DUPLICATE THRU 3100-EXIT
+019700     IF RECORD-FOUND
+019800         DISPLAY 'MAINT0003E - EMPLOYEEID ALREADY EXISTS'
+019900         GO TO 3000-EXIT
+020000     END-IF
+020100     PERFORM 3200-ACCEPT-NAME THRU 3200-EXIT
+020200     IF EDIT-FAILED
+020300         GO TO 3000-EXIT
+020400     END-IF
+020500     MOVE WS-INPUT-NAME TO EmployeeName1
+020600     WRITE EmployeeRecord1
+020700         INVALID KEY
+020800             DISPLAY 'MAINT0004E - ADD FAILED, EMPLOYEEID '
+020900                     'ALREADY EXISTS'
+021000         NOT INVALID KEY
+021100             DISPLAY 'MAINT0005I - EMPLOYEE ADDED'
+021200             MOVE 'ADDED' TO WS-AUDIT-ACTION
+021300             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+021400     END-WRITE.
+021500 3000-EXIT.
+021600     EXIT.
+021700
+021800 3100-CHECK-DUPLICATE.
+021900     MOVE 'N' TO WS-FOUND-SW
+022000     READ Employee1File
+022100         INVALID KEY
+022200             MOVE 'N' TO WS-FOUND-SW
+022300         NOT INVALID KEY
+022400             MOVE 'Y' TO WS-FOUND-SW
+022500     END-READ.
+022600 3100-EXIT.
+022700     EXIT.
+022800
+022900 3200-ACCEPT-NAME.
+023000     MOVE 'N' TO WS-EDIT-SW
+023100     DISPLAY 'ENTER EMPLOYEE NAME: ' WITH NO ADVANCING
+023200     ACCEPT WS-INPUT-NAME
+023300     IF WS-INPUT-NAME = SPACES
+023400         DISPLAY 'MAINT0006E - EMPLOYEE NAME IS REQUIRED'
+023500         MOVE 'Y' TO WS-EDIT-SW
+023600     END-IF.
+023700 3200-EXIT.
+023800     EXIT.
+023900*
+024000*----------------------------------------------------------*
+024100*    4000-CHANGE-EMPLOYEE - CHANGE THE NAME ON AN EXISTING   *
+024200*    EMPLOYEE1 RECORD                                        *
+024300*----------------------------------------------------------*
+024400*
+024500 4000-CHANGE-EMPLOYEE.
+024600     PERFORM 2300-ACCEPT-EMPLOYEE-ID THRU 2300-EXIT
+024700     IF EDIT-FAILED
+024800         GO TO 4000-EXIT
+024900     END-IF
+025000     READ Employee1File
+025100         INVALID KEY
+025200             DISPLAY 'MAINT0007E - EMPLOYEEID NOT FOUND'
+025300             GO TO 4000-EXIT
+025400     END-READ
+025500     DISPLAY 'CURRENT NAME: ' EmployeeName1
+025600     PERFORM 3200-ACCEPT-NAME THRU 3200-EXIT
+025700     IF EDIT-FAILED
+025800         GO TO 4000-EXIT
+025900     END-IF
+026000     MOVE WS-INPUT-NAME TO EmployeeName1
+026100     REWRITE EmployeeRecord1
+026200         INVALID KEY
+026300             DISPLAY 'MAINT0008E - CHANGE FAILED'
+026400         NOT INVALID KEY
+026500             DISPLAY 'MAINT0009I - EMPLOYEE CHANGED'
+026600             MOVE 'CHANGED' TO WS-AUDIT-ACTION
+026700             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+026800     END-REWRITE.
+026900 4000-EXIT.
+027000     EXIT.
+027100*
+027200*----------------------------------------------------------*
+027300*    5000-DELETE-EMPLOYEE - REMOVE AN EMPLOYEE1 RECORD,      *
+027400*    AFTER THE OPERATOR CONFIRMS THE NAME ON FILE            *
+027500*----------------------------------------------------------*
+027600*
+027700 5000-DELETE-EMPLOYEE.
+027800     PERFORM 2300-ACCEPT-EMPLOYEE-ID THRU 2300-EXIT
+027900     IF EDIT-FAILED
+028000         GO TO 5000-EXIT
+028100     END-IF
+028200     READ Employee1File
+028300         INVALID KEY
+028400             DISPLAY 'MAINT0010E - EMPLOYEEID NOT FOUND'
+028500             GO TO 5000-EXIT
+028600     END-READ
+028700     DISPLAY 'NAME ON FILE: ' EmployeeName1
+028800     DISPLAY 'DELETE THIS EMPLOYEE - Y/N: ' WITH NO ADVANCING
+028900     ACCEPT WS-CONFIRM
+029000     IF WS-CONFIRM NOT = 'Y' AND WS-CONFIRM NOT = 'y'
+029100         DISPLAY 'MAINT0011I - DELETE CANCELLED'
+029200         GO TO 5000-EXIT
+029300     END-IF
+029400     DELETE Employee1File
+029500         INVALID KEY
+029600             DISPLAY 'MAINT0012E - DELETE FAILED'
+029700         NOT INVALID KEY
+029800             DISPLAY 'MAINT0013I - EMPLOYEE DELETED'
+029900             MOVE 'DELETED' TO WS-AUDIT-ACTION
+030000             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+030100     END-DELETE.
+030200 5000-EXIT.
+030300     EXIT.
+030400*
+030500*----------------------------------------------------------*
+030600*    6000-INQUIRE-EMPLOYEE - DISPLAY AN EMPLOYEE1 RECORD     *
+030700*    WITHOUT CHANGING IT                                     *
+030800*----------------------------------------------------------*
+030900*
+031000 6000-INQUIRE-EMPLOYEE.
+031100     PERFORM 2300-ACCEPT-EMPLOYEE-ID THRU 2300-EXIT
+031200     IF EDIT-FAILED
+031300         GO TO 6000-EXIT
+031400     END-IF
+031500     READ Employee1File
+031600         INVALID KEY
+031700             DISPLAY 'MAINT0014E - EMPLOYEEID NOT FOUND'
+031800             GO TO 6000-EXIT
+031900     END-READ
+032000     DISPLAY 'EMPLOYEEID:   ' EmployeeID1
+032100     DISPLAY 'NAME:         ' EmployeeName1.
+032200 6000-EXIT.
+032300     EXIT.
+032400*
+032500*----------------------------------------------------------*
+032600*    7000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO THE       *
+032700*    SHARED AUDIT TRAIL FOR A COMPLETED ADD, CHANGE OR       *
+032800*    DELETE.  WS-AUDIT-ACTION IS SET BY THE CALLER BEFORE    *
+032900*    THIS IS PERFORMED.                                      *
+033000*----------------------------------------------------------*
+033100*
+033200 7000-WRITE-AUDIT-RECORD.
+033300     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+033400     ACCEPT AUD-RUN-TIME FROM TIME
+033500     MOVE 'MAINT'                 TO AUD-PROGRAM-ID
+033600     MOVE 'EMPLOYEE1.DAT'         TO AUD-FILE1-NAME
+033700     MOVE 1                       TO AUD-FILE1-COUNT
+033800     MOVE SPACES                  TO AUD-FILE2-NAME
+033900     MOVE ZERO                    TO AUD-FILE2-COUNT
+034000     MOVE SPACES                  TO AUD-FILE3-NAME
+034100     MOVE ZERO                    TO AUD-FILE3-COUNT
+034200     MOVE 1                       TO AUD-OUTPUT-COUNT
+034300     MOVE WS-AUDIT-ACTION         TO AUD-COMPLETION-STATUS
+034400     WRITE AuditRecord.
+034500 7000-EXIT.
+034600     EXIT.
+034700*
+034800*----------------------------------------------------------*
+034900*    9000-TERMINATE - CLOSE THE EMPLOYEE1 MASTER AND END     *
+035000*----------------------------------------------------------*
+035100*
+035200 9000-TERMINATE.
+035300     CLOSE Employee1File
+035400     CLOSE AuditFile
+035500     DISPLAY 'EMPLOYEE1 MASTER MAINTENANCE COMPLETE'.
+035600 9000-EXIT.
+035700     EXIT.
