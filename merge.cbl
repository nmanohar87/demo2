@@ -1,65 +1,777 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MergeEmployeeData.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InputFile1 ASSIGN TO 'EMPLOYEE1.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT InputFile2 ASSIGN TO 'EMPLOYEE2.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OutputFile ASSIGN TO 'MERGED_EMPLOYEE.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  InputFile1.
-       01  EmployeeRecord1.
-           05  EmployeeID1    PIC 9(5).
-           05  EmployeeName1  PIC X(30).
-       
-       FD  InputFile2.
-       01  EmployeeRecord2.
-           05  EmployeeID2    PIC 9(5).
-           05  EmployeeSalary  PIC 9(7).
-       
-       FD  OutputFile.
-       01  OutputRecord.
-           05  EmployeeIDOut   PIC 9(5).
-           05  EmployeeNameOut PIC X(30).
-           05  EmployeeSalaryOut PIC 9(7).
-
-       WORKING-STORAGE SECTION.
-       01  EndOfFile1        PIC X VALUE 'N'.
-       01  EndOfFile2        PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT InputFile1
-           OPEN INPUT InputFile2
-           OPEN OUTPUT OutputFile
-
-           PERFORM UNTIL EndOfFile1 = 'Y' OR EndOfFile2 = 'Y'
-               READ InputFile1 INTO EmployeeRecord1
-                   AT END
-                       MOVE 'Y' TO EndOfFile1
-                   NOT AT END
-                       READ InputFile2 INTO EmployeeRecord2
-                           AT END
-                               MOVE 'Y' TO EndOfFile2
-                           NOT AT END
-                               IF EmployeeID1 = EmployeeID2
-                                   MOVE EmployeeID1 TO EmployeeIDOut
-                                   MOVE EmployeeName1 TO EmployeeNameOut
-                                   MOVE EmployeeSalary TO EmployeeSalaryOut
-                                   WRITE OutputRecord
-                               END-IF
-                       END-READ
-               END-READ
-           END-PERFORM
-
-           CLOSE InputFile1
-           CLOSE InputFile2
-           CLOSE OutputFile
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MergeEmployeeData.
+000300 AUTHOR. R JENNINGS.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 04/01/2019.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    2026-08-09  RJ   MATCH EMPLOYEE1 TO EMPLOYEE2 BY EMPLOYEEID
+001100*                     INSTEAD OF BY RECORD POSITION.  INPUT
+001200*                     FILES NO LONGER HAVE TO BE IN THE SAME
+001300*                     SEQUENCE FOR THE MERGE TO WORK CORRECTLY.
+001400*    2026-08-09  RJ   ADDED THE EXCEPTION REPORT SHOWING
+001500*                     EMPLOYEE1 RECORDS WITH NO EMPLOYEE2 SALARY
+001600*                     MATCH AND EMPLOYEE2 RECORDS WITH NO
+001700*                     EMPLOYEE1 NAME MATCH.
+001800*    2026-08-09  RJ   ADDED EMPLOYEE3 (DEPARTMENT/COST CENTER)
+001900*                     AS A THIRD INPUT AND CARRIED DEPARTMENTOUT
+002000*                     THROUGH TO THE MERGED OUTPUT RECORD.
+002100*    2026-08-09  RJ   ADDED CONTROL TOTALS TRAILER SHOWING
+002200*                     RECORD COUNTS AND TOTAL SALARY WRITTEN.
+002300*    2026-08-09  RJ   ADDED NUMERIC EDITS FOR EMPLOYEEID AND
+002400*                     EMPLOYEESALARY.  RECORDS FAILING THE
+002500*                     EDITS ARE WRITTEN TO A REJECT FILE WITH
+002600*                     THE REASON INSTEAD OF BEING MERGED.
+002700*    2026-08-09  RJ   ADDED CHECKPOINT/RESTART.  THE CURRENT
+002800*                     EMPLOYEE1 READ POSITION IS SAVED EVERY
+002900*                     WS-CKPT-INTERVAL RECORDS SO A CANCELLED
+003000*                     RUN CAN RESUME WITHOUT REPROCESSING THE
+003100*                     WHOLE FILE.
+003200*    2026-08-09  RJ   CONVERTED EMPLOYEE1.DAT AND EMPLOYEE2.DAT
+003300*                     TO INDEXED FILES KEYED ON EMPLOYEEID SO
+003400*                     OTHER PROGRAMS CAN GET AT THEM DIRECTLY.
+003500*                     THE MERGE NOW READS EMPLOYEE2 BY KEY
+003600*                     INSTEAD OF LOADING IT INTO A TABLE, AND
+003700*                     THE EXCEPTION LISTINGS USE A KEYED READ
+003800*                     THE OTHER WAY TO CHECK FOR A MATCH.
+003900*    2026-08-09  RJ   ADDED AN AUDIT TRAIL ENTRY FOR EACH RUN -
+004000*                     RUN DATE/TIME, INPUT FILE NAMES AND
+004100*                     COUNTS, OUTPUT COUNT AND COMPLETION
+004200*                     STATUS - APPENDED TO MERGEAUD.DAT USING
+004300*                     THE NEW SHARED AUDITREC LAYOUT.
+004400*    2026-08-09  RJ   REPOSITIONED EMPLOYEE1 TO THE START OF
+004500*                     THE FILE BEFORE 3000-PROCESS-FILE1 BEGINS
+004600*                     ITS SEQUENTIAL PASS, SINCE THE KEYED
+004700*                     READS AGAINST EMPLOYEE1 DURING EMPLOYEE2
+004800*                     VALIDATION LEFT THE FILE POSITIONED PART
+004900*                     WAY THROUGH.  DEFERRED OPENING OUTPUTFILE,
+005000*                     EXCEPTIONREPORTFILE AND REJECTFILE UNTIL
+005100*                     AFTER THE RESTART CHECK SO A RESTARTED RUN
+005200*                     EXTENDS THEM INSTEAD OF TRUNCATING WHATEVER
+005300*                     THE PRIOR, CANCELLED RUN HAD ALREADY
+005400*                     WRITTEN.  ADDED EMPLOYEE3'S RECORD COUNT TO
+005500*                     THE AUDIT RECORD.  RAISED THE EMPLOYEE2
+005600*                     REJECT-EXCLUSION TABLE TO THE LARGEST
+005700*                     EMPLOYEEID THE FILE CAN HOLD SO IT CANNOT
+005800*                     FILL UP AND LET A REJECTED RECORD SLIP INTO
+005900*                     THE MERGE.  SWITCHED THE FILE ASSIGNMENTS
+006000*                     TO DD-STYLE NAMES SO THE NIGHTLY JCL CAN
+006100*                     ALLOCATE THEM.
+006200*    2026-08-09  RJ   WIDENED THE AUDIT RECORD'S RUN TIME TO
+006300*                     8 DIGITS (SEE AUDITREC) SINCE THE 6-DIGIT
+006400*                     FIELD WAS DROPPING THE HOUR OFF WHATEVER
+006500*                     ACCEPT FROM TIME RETURNED.  ALSO GATED THE
+006600*                     TWO EXCEPTION REPORT HEADING LINES BEHIND
+006700*                     THE SAME RESTART CHECK ALREADY APPLIED TO
+006800*                     THE DETAIL LINES, RAISED THE EMPLOYEE3
+006900*                     LOOKUP TABLE TO THE SAME 99999 LIMIT AS THE
+007000*                     EMPLOYEE2 REJECT TABLE, AND ADDED THE
+007100*                     MISSING TRAILING FILLER TO THE EMPLOYEE2
+007200*                     EXCEPTION LINE LAYOUT SO IT MATCHES ITS
+007300*                     SIBLINGS AT A FULL 80 BYTES.
+007400*
+007500 ENVIRONMENT DIVISION.
+007600 INPUT-OUTPUT SECTION.
+007700 FILE-CONTROL.
+007800     SELECT InputFile1 ASSIGN TO EMPLOYE1
+007900         ORGANIZATION IS INDEXED
+008000         ACCESS MODE IS DYNAMIC
+008100         RECORD KEY IS EmployeeID1.
+008200     SELECT InputFile2 ASSIGN TO EMPLOYE2
+008300         ORGANIZATION IS INDEXED
+008400         ACCESS MODE IS DYNAMIC
+008500         RECORD KEY IS EmployeeID2.
+008600     SELECT InputFile3 ASSIGN TO EMPLOYE3
+008700         ORGANIZATION IS LINE SEQUENTIAL.
+008800     SELECT OutputFile ASSIGN TO MERGOUT
+008900         ORGANIZATION IS LINE SEQUENTIAL.
+009000     SELECT ExceptionReportFile ASSIGN TO MERGERPT
+009100         ORGANIZATION IS LINE SEQUENTIAL.
+009200     SELECT RejectFile ASSIGN TO REJECTS
+009300         ORGANIZATION IS LINE SEQUENTIAL.
+009400     SELECT CheckpointFile ASSIGN TO MERGECKP
+009500         ORGANIZATION IS LINE SEQUENTIAL
+009600         FILE STATUS IS WS-CKPT-STATUS-CODE.
+009700     SELECT AuditFile ASSIGN TO MERGEAUD
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS WS-AUD-STATUS-CODE.
+010000
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  InputFile1.
+010400     COPY EMP1REC.
+010500*
+010600*    ALPHANUMERIC VIEW OF EMPLOYEERECORD1 SO A BAD, NON-
+010700*    NUMERIC EMPLOYEEID CAN BE DISPLAYED ON THE REJECT
+010800*    LISTING WITHOUT AN INVALID NUMERIC MOVE.
+010900*
+011000 01  EmployeeRecord1-Text.
+011100     05  EmployeeID1-Text   PIC X(05).
+011200     05  FILLER             PIC X(30).
+011300
+011400 FD  InputFile2.
+011500 01  EmployeeRecord2.
+011600     05  EmployeeID2        PIC 9(05).
+011700     05  EmployeeSalary     PIC 9(07).
+011800*
+011900*    ALPHANUMERIC VIEW OF EMPLOYEERECORD2 - SEE THE NOTE
+012000*    ABOVE FOR EMPLOYEERECORD1-TEXT.
+012100*
+012200 01  EmployeeRecord2-Text.
+012300     05  EmployeeID2-Text     PIC X(05).
+012400     05  EmployeeSalary-Text  PIC X(07).
+012500
+012600 FD  InputFile3.
+012700 01  EmployeeRecord3.
+012800     05  EmployeeID3        PIC 9(05).
+012900     05  DepartmentCode3    PIC X(06).
+013000
+013100 FD  OutputFile.
+013200 01  OutputRecord.
+013300     05  EmployeeIDOut      PIC 9(05).
+013400     05  EmployeeNameOut    PIC X(30).
+013500     05  EmployeeSalaryOut  PIC 9(07).
+013600     05  DepartmentOut      PIC X(06).
+013700
+013800 FD  ExceptionReportFile.
+013900 01  ExceptionReportRecord  PIC X(80).
+014000
+014100 FD  RejectFile.
+014200 01  RejectRecord           PIC X(80).
+014300
+014400 FD  CheckpointFile.
+014500 01  CheckpointRecord       PIC X(80).
+014600
+014700 FD  AuditFile.
+014800     COPY AUDITREC.
+014900
+015000 WORKING-STORAGE SECTION.
+015100*
+015200*    END-OF-FILE SWITCHES
+015300*
+015400 77  WS-EOF-FILE1           PIC X VALUE 'N'.
+015500     88  EOF-FILE1                   VALUE 'Y'.
+015600 77  WS-EOF-FILE2           PIC X VALUE 'N'.
+015700     88  EOF-FILE2                   VALUE 'Y'.
+015800 77  WS-EOF-FILE3           PIC X VALUE 'N'.
+015900     88  EOF-FILE3                   VALUE 'Y'.
+016000 77  WS-MATCH-FOUND         PIC X VALUE 'N'.
+016100     88  MATCH-FOUND                 VALUE 'Y'.
+016200 77  WS-IS-REJECTED         PIC X VALUE 'N'.
+016300*
+016400*    EMPLOYEE2 REJECT-ID TABLE - EMPLOYEE2 IS NOW READ BY KEY
+016500*    DIRECTLY OFF THE INDEXED FILE INSTEAD OF BEING LOADED
+016600*    INTO A TABLE, BUT AN EMPLOYEEID THAT FAILED VALIDATION
+016700*    STILL HAS TO BE KEPT OUT OF THE MERGE EVEN THOUGH IT IS
+016800*    STILL SITTING ON THE INDEXED FILE, SO ITS ID IS TRACKED
+016900*    HERE SO IT CAN BE EXCLUDED WHEN IT IS FOUND BY KEY.  THE
+017000*    TABLE IS SIZED TO 99999 ENTRIES - THE LARGEST EMPLOYEEID
+017100*    EMPLOYEERECORD2 CAN HOLD - SO EVERY EMPLOYEE2 RECORD IN
+017200*    THE FILE COULD FAIL EDIT IN THE SAME RUN WITHOUT THE
+017300*    TABLE FILLING UP AND LETTING A REJECTED RECORD BACK INTO
+017400*    THE MERGE.  EMPLOYEE2 IS READ IN ASCENDING EMPLOYEEID
+017500*    ORDER (A SEQUENTIAL READ ON A DYNAMIC-ACCESS INDEXED FILE
+017600*    RETURNS KEYS IN ORDER), SO ENTRIES LAND IN THIS TABLE
+017700*    ALREADY SORTED - THE TABLE IS DECLARED ASCENDING KEY SO
+017800*    3205-CHECK-REJECTED CAN SEARCH ALL (BINARY SEARCH) IT
+017900*    INSTEAD OF SCANNING IT ENTRY BY ENTRY FOR EVERY EMPLOYEE1
+018000*    RECORD.
+018100*
+018200 77  WS-REJ2-MAX            PIC 9(05) COMP VALUE 99999.
+018300 77  WS-REJ2-COUNT          PIC 9(05) COMP VALUE ZERO.
+018400
+018500 01  TB-REJ2-TABLE.
+018600     05  TB-REJ2-ENTRY OCCURS 1 TO 99999 TIMES
+018700             DEPENDING ON WS-REJ2-COUNT
+018800             ASCENDING KEY IS TB-REJ2-ID
+018900             INDEXED BY TB-REJ2-IDX.
+019000         10  TB-REJ2-ID          PIC 9(05).
+019100*
+019200*    EMPLOYEE3 (DEPARTMENT) LOOKUP TABLE - LOADED THE SAME
+019300*    WAY AS THE EMPLOYEE2 TABLE ABOVE.  EMPLOYEEID3 IS PIC
+019400*    9(05), THE SAME DOMAIN AS EMPLOYEEID2, SO THE TABLE IS
+019500*    SIZED THE SAME WAY - LARGE ENOUGH THAT IT CAN NEVER FILL
+019600*    UP BEFORE THE FILE ITSELF RUNS OUT OF POSSIBLE IDS.
+019700*    EMPLOYEE3 IS LINE SEQUENTIAL AND ISN'T NECESSARILY IN
+019800*    EMPLOYEEID ORDER ON THE FILE, SO 2200-LOAD-FILE3-TABLE
+019900*    SORTS THE TABLE ONCE, RIGHT AFTER LOADING IT, SO
+020000*    3230-FIND-DEPARTMENT CAN ALSO SEARCH ALL IT INSTEAD OF
+020100*    SCANNING IT ENTRY BY ENTRY.
+020200*
+020300 77  WS-EMP3-MAX            PIC 9(05) COMP VALUE 99999.
+020400 77  WS-EMP3-COUNT          PIC 9(05) COMP VALUE ZERO.
+020500
+020600 01  TB-EMP3-TABLE.
+020700     05  TB-EMP3-ENTRY OCCURS 1 TO 99999 TIMES
+020800             DEPENDING ON WS-EMP3-COUNT
+020900             ASCENDING KEY IS TB-EMP3-ID
+021000             INDEXED BY TB-EMP3-IDX.
+021100         10  TB-EMP3-ID          PIC 9(05).
+021200         10  TB-EMP3-DEPT        PIC X(06).
+021300*
+021400*    EXCEPTION REPORT WORK AREAS
+021500*
+021600 01  WS-HEADING-LINE.
+021700     05  WS-HEADING-TEXT        PIC X(60).
+021800     05  FILLER                 PIC X(20) VALUE SPACES.
+021900
+022000 01  WS-EXCP1-LINE.
+022100     05  WS-EXCP1-ID            PIC 9(05).
+022200     05  FILLER                 PIC X(02) VALUE SPACES.
+022300     05  WS-EXCP1-NAME          PIC X(30).
+022400     05  FILLER                 PIC X(02) VALUE SPACES.
+022500     05  WS-EXCP1-REASON        PIC X(41).
+022600
+022700 01  WS-EXCP2-LINE.
+022800     05  WS-EXCP2-ID            PIC 9(05).
+022900     05  FILLER                 PIC X(02) VALUE SPACES.
+023000     05  WS-EXCP2-SALARY        PIC 9(07).
+023100     05  FILLER                 PIC X(02) VALUE SPACES.
+023200     05  WS-EXCP2-REASON        PIC X(41).
+023300     05  FILLER                 PIC X(23) VALUE SPACES.
+023400
+023500 01  WS-TRAILER-LINE.
+023600     05  WS-TRAILER-LABEL       PIC X(35).
+023700     05  WS-TRAILER-VALUE       PIC Z(10)9.
+023800     05  FILLER                 PIC X(34) VALUE SPACES.
+023900*
+024000*    CONTROL TOTAL COUNTERS
+024100*
+024200 77  WS-COUNT-FILE1-READ    PIC 9(07) COMP VALUE ZERO.
+024300 77  WS-COUNT-FILE2-READ    PIC 9(07) COMP VALUE ZERO.
+024400 77  WS-COUNT-OUTPUT        PIC 9(07) COMP VALUE ZERO.
+024500 77  WS-TOTAL-SALARY-OUT    PIC 9(11) COMP-3 VALUE ZERO.
+024600*
+024700*    INPUT VALIDATION WORK AREAS
+024800*
+024900 77  WS-REJECT-SW           PIC X VALUE 'N'.
+025000     88  RECORD-REJECTED             VALUE 'Y'.
+025100
+025200 01  WS-REJECT-LINE.
+025300     05  WS-REJECT-SOURCE       PIC X(14).
+025400     05  FILLER                 PIC X(02) VALUE SPACES.
+025500     05  WS-REJECT-ID           PIC X(05).
+025600     05  FILLER                 PIC X(02) VALUE SPACES.
+025700     05  WS-REJECT-SALARY       PIC X(07).
+025800     05  FILLER                 PIC X(02) VALUE SPACES.
+025900     05  WS-REJECT-REASON       PIC X(30).
+026000     05  FILLER                 PIC X(18) VALUE SPACES.
+026100*
+026200*    CHECKPOINT/RESTART WORK AREAS
+026300*
+026400 77  WS-CKPT-STATUS-CODE    PIC XX.
+026500 77  WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 1000.
+026600 77  WS-CKPT-SINCE          PIC 9(05) COMP VALUE ZERO.
+026700 77  WS-RESTART-COUNT       PIC 9(07) COMP VALUE ZERO.
+026800 77  WS-SKIP-IX             PIC 9(07) COMP VALUE ZERO.
+026900
+027000*
+027100*    AUDIT TRAIL WORK AREA
+027200*
+027300 77  WS-AUD-STATUS-CODE     PIC XX.
+027400
+027500 01  WS-CHECKPOINT-LINE.
+027600     05  CKPT-STATUS            PIC X(01).
+027700         88  CKPT-IN-PROGRESS            VALUE 'I'.
+027800         88  CKPT-COMPLETE                VALUE 'C'.
+027900     05  CKPT-FILE1-COUNT       PIC 9(07).
+028000     05  CKPT-OUTPUT-COUNT      PIC 9(07).
+028100     05  CKPT-TOTAL-SALARY      PIC 9(11).
+028200     05  FILLER                 PIC X(54) VALUE SPACES.
+028300
+028400 PROCEDURE DIVISION.
+028500*
+028600*----------------------------------------------------------*
+028700*    0000-MAINLINE                                         *
+028800*----------------------------------------------------------*
+028900*
+029000 0000-MAINLINE.
+029100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+029200     PERFORM 1500-CHECK-FOR-RESTART THRU 1500-EXIT
+029300     PERFORM 1600-OPEN-OUTPUT-FILES THRU 1600-EXIT
+029400     PERFORM 2000-VALIDATE-FILE2 THRU 2000-EXIT
+029500     PERFORM 2200-LOAD-FILE3-TABLE THRU 2200-EXIT
+029600     PERFORM 2900-PRINT-HEADING1 THRU 2900-EXIT
+029700     PERFORM 2950-REPOSITION-FILE1 THRU 2950-EXIT
+029800     PERFORM 3000-PROCESS-FILE1 THRU 3000-EXIT
+029900     PERFORM 8000-TERMINATE THRU 8000-EXIT
+030000     STOP RUN.
+030100*
+030200*----------------------------------------------------------*
+030300*    1000-INITIALIZE - OPEN THE INPUT FILES AND THE AUDIT   *
+030400*    TRAIL.  OUTPUTFILE, EXCEPTIONREPORTFILE AND REJECTFILE *
+030500*    AREN'T OPENED HERE - WHETHER THEY SHOULD BE TRUNCATED  *
+030600*    OR EXTENDED DEPENDS ON WHETHER THIS RUN TURNS OUT TO   *
+030700*    BE A RESTART, WHICH ISN'T KNOWN UNTIL AFTER            *
+030800*    1500-CHECK-FOR-RESTART RUNS.                           *
+030900*----------------------------------------------------------*
+031000*
+031100 1000-INITIALIZE.
+031200     OPEN INPUT  InputFile1
+031300     OPEN INPUT  InputFile2
+031400     OPEN INPUT  InputFile3
+031500*
+031600*    THE AUDIT TRAIL ACCUMULATES ACROSS RUNS, SO IT IS OPENED
+031700*    EXTEND TO APPEND.  ON THE VERY FIRST RUN AT A NEW SITE
+031800*    THE FILE WON'T EXIST YET (STATUS 35), SO FALL BACK TO
+031900*    OPEN OUTPUT TO CREATE IT.
+032000*
+032100     OPEN EXTEND AuditFile
+032200     IF WS-AUD-STATUS-CODE = '35'
+032300         OPEN OUTPUT AuditFile
+032400     END-IF.
+032500 1000-EXIT.
+032600     EXIT.
+032700*
+032800*----------------------------------------------------------*
+032900*    1500-CHECK-FOR-RESTART - IF THE LAST RUN LEFT AN         *
+033000*    IN-PROGRESS CHECKPOINT, PICK UP THE COUNTERS SO         *
+033100*    EMPLOYEE1 CAN BE FAST-FORWARDED PAST WHAT WAS ALREADY   *
+033200*    PROCESSED                                                *
+033300*----------------------------------------------------------*
+033400*
+033500 1500-CHECK-FOR-RESTART.
+033600     OPEN INPUT CheckpointFile
+033700     IF WS-CKPT-STATUS-CODE = '00'
+033800         READ CheckpointFile INTO WS-CHECKPOINT-LINE
+033900         IF CKPT-IN-PROGRESS
+034000             MOVE CKPT-FILE1-COUNT   TO WS-RESTART-COUNT
+034100             MOVE CKPT-FILE1-COUNT   TO WS-COUNT-FILE1-READ
+034200             MOVE CKPT-OUTPUT-COUNT  TO WS-COUNT-OUTPUT
+034300             MOVE CKPT-TOTAL-SALARY  TO WS-TOTAL-SALARY-OUT
+034400             DISPLAY 'MERGE0003I - RESTARTING MERGE AFTER '
+034500                     WS-RESTART-COUNT
+034600                     ' EMPLOYEE1 RECORDS ALREADY PROCESSED'
+034700         END-IF
+034800         CLOSE CheckpointFile
+034900     END-IF.
+035000 1500-EXIT.
+035100     EXIT.
+035200*
+035300*----------------------------------------------------------*
+035400*    1600-OPEN-OUTPUT-FILES - ON A NORMAL RUN, OUTPUTFILE,  *
+035500*    EXCEPTIONREPORTFILE AND REJECTFILE ARE STARTED CLEAN.  *
+035600*    ON A RESTART, A PRIOR CANCELLED RUN ALREADY WROTE PART *
+035700*    OF EACH ONE, SO THEY ARE OPENED EXTEND INSTEAD SO      *
+035800*    THAT WORK ISN'T LOST.                                  *
+035900*----------------------------------------------------------*
+036000*
+036100 1600-OPEN-OUTPUT-FILES.
+036200     IF WS-RESTART-COUNT > ZERO
+036300         OPEN EXTEND OutputFile
+036400         OPEN EXTEND ExceptionReportFile
+036500         OPEN EXTEND RejectFile
+036600     ELSE
+036700         OPEN OUTPUT OutputFile
+036800         OPEN OUTPUT ExceptionReportFile
+036900         OPEN OUTPUT RejectFile
+037000     END-IF
+037100     IF WS-RESTART-COUNT = ZERO
+037200         MOVE 'EMPLOYEE2 RECORDS WITH NO EMPLOYEE1 NAME MATCH'
+037300             TO WS-HEADING-TEXT
+037400         WRITE ExceptionReportRecord FROM WS-HEADING-LINE
+037500     END-IF.
+037600 1600-EXIT.
+037700     EXIT.
+037800*
+037900*----------------------------------------------------------*
+038000*    2000-VALIDATE-FILE2 - READ EVERY EMPLOYEE2 RECORD ONE  *
+038100*    TIME, IN EMPLOYEEID ORDER, BEFORE EMPLOYEE1 IS         *
+038200*    PROCESSED.  A RECORD THAT FAILS EDIT IS WRITTEN TO THE *
+038300*    REJECT FILE AND ITS ID IS REMEMBERED SO THE MERGE      *
+038400*    WON'T PICK IT UP LATER WHEN EMPLOYEE1 READS EMPLOYEE2  *
+038500*    BY KEY.  A RECORD THAT PASSES EDIT IS CHECKED AGAINST  *
+038600*    THE EMPLOYEE1 MASTER RIGHT AWAY SO THE "NO MATCHING    *
+038700*    EMPLOYEE1 NAME RECORD" LISTING CAN BE WRITTEN HERE     *
+038800*    TOO, USING A KEYED READ AGAINST INPUTFILE1 INSTEAD OF  *
+038900*    A SECOND FULL TABLE.                                   *
+039000*----------------------------------------------------------*
+039100*
+039200 2000-VALIDATE-FILE2.
+039300     PERFORM 2010-READ-FILE2 THRU 2010-EXIT
+039400         UNTIL EOF-FILE2.
+039500 2000-EXIT.
+039600     EXIT.
+039700
+039800 2010-READ-FILE2.
+039900     READ InputFile2 NEXT RECORD INTO EmployeeRecord2
+040000         AT END
+040100             MOVE 'Y' TO WS-EOF-FILE2
+040200         NOT AT END
+040300             ADD 1 TO WS-COUNT-FILE2-READ
+040400             PERFORM 2020-EDIT-FILE2-RECORD THRU 2020-EXIT
+040500     END-READ.
+040600 2010-EXIT.
+040700     EXIT.
+040800
+040900 2020-EDIT-FILE2-RECORD.
+041000     PERFORM 2025-VALIDATE-FILE2-RECORD THRU 2025-EXIT
+041100     IF RECORD-REJECTED
+041200         PERFORM 2026-WRITE-REJECT2 THRU 2026-EXIT
+041300         PERFORM 2027-ADD-REJ2-ENTRY THRU 2027-EXIT
+041400     ELSE
+041500         PERFORM 2030-CHECK-FILE2-VS-FILE1 THRU 2030-EXIT
+041600     END-IF.
+041700 2020-EXIT.
+041800     EXIT.
+041900
+042000 2025-VALIDATE-FILE2-RECORD.
+042100     MOVE 'N' TO WS-REJECT-SW
+042200     IF EmployeeID2 NOT NUMERIC
+042300         MOVE 'Y' TO WS-REJECT-SW
+042400         MOVE 'INVALID EMPLOYEEID'  TO WS-REJECT-REASON
+042500         GO TO 2025-EXIT
+042600     END-IF
+042700     IF EmployeeSalary NOT NUMERIC
+042800         MOVE 'Y' TO WS-REJECT-SW
+042900         MOVE 'INVALID SALARY'      TO WS-REJECT-REASON
+043000         GO TO 2025-EXIT
+043100     END-IF
+043200     IF EmployeeSalary = ZERO
+043300         MOVE 'Y' TO WS-REJECT-SW
+043400         MOVE 'ZERO SALARY'         TO WS-REJECT-REASON
+043500     END-IF.
+043600 2025-EXIT.
+043700     EXIT.
+043800
+043900 2026-WRITE-REJECT2.
+044000*
+044100*    EMPLOYEE2 IS RE-VALIDATED IN FULL ON EVERY RUN, INCLUDING
+044200*    A RESTART, BUT A RESTART MEANS THIS RECORD'S REJECT LINE
+044300*    WAS ALREADY WRITTEN BY THE RUN THAT LEFT THE CHECKPOINT -
+044400*    THAT RUN COULDN'T HAVE REACHED THE CHECKPOINTED EMPLOYEE1
+044500*    POSITION WITHOUT FIRST FINISHING THIS VALIDATION PASS.
+044600*    SKIP THE WRITE ON A RESTART SO THE LINE ISN'T DUPLICATED
+044700*    IN THE EXTENDED REJECT FILE.
+044800*
+044900     IF WS-RESTART-COUNT = ZERO
+045000         MOVE 'EMPLOYEE2.DAT'      TO WS-REJECT-SOURCE
+045100         MOVE EmployeeID2-Text     TO WS-REJECT-ID
+045200         MOVE EmployeeSalary-Text  TO WS-REJECT-SALARY
+045300         WRITE RejectRecord FROM WS-REJECT-LINE
+045400     END-IF.
+045500 2026-EXIT.
+045600     EXIT.
+045700
+045800 2027-ADD-REJ2-ENTRY.
+045900     IF WS-REJ2-COUNT < WS-REJ2-MAX
+046000         ADD 1 TO WS-REJ2-COUNT
+046100         MOVE EmployeeID2 TO TB-REJ2-ID(WS-REJ2-COUNT)
+046200     ELSE
+046300         DISPLAY 'MERGE0004E - REJECT TABLE FULL, EMPLOYEEID '
+046400                 'NOT TRACKED FOR EXCLUSION - ' EmployeeID2
+046500     END-IF.
+046600 2027-EXIT.
+046700     EXIT.
+046800
+046900 2030-CHECK-FILE2-VS-FILE1.
+047000     MOVE EmployeeID2 TO EmployeeID1
+047100     READ InputFile1
+047200         INVALID KEY
+047300             PERFORM 2040-WRITE-EXCP2 THRU 2040-EXIT
+047400     END-READ.
+047500 2030-EXIT.
+047600     EXIT.
+047700
+047800 2040-WRITE-EXCP2.
+047900*
+048000*    SAME REASONING AS 2026-WRITE-REJECT2 ABOVE - DON'T
+048100*    DUPLICATE THIS EXCEPTION LINE ON A RESTART.
+048200*
+048300     IF WS-RESTART-COUNT = ZERO
+048400         MOVE EmployeeID2         TO WS-EXCP2-ID
+048500         MOVE EmployeeSalary      TO WS-EXCP2-SALARY
+048600         MOVE 'NO MATCHING EMPLOYEE1 NAME RECORD'
+048700             TO WS-EXCP2-REASON
+048800         WRITE ExceptionReportRecord FROM WS-EXCP2-LINE
+048900     END-IF.
+049000 2040-EXIT.
+049100     EXIT.
+049200*
+049300*----------------------------------------------------------*
+049400*    2200-LOAD-FILE3-TABLE - LOAD EVERY EMPLOYEE3 RECORD    *
+049500*    INTO TB-EMP3-TABLE SO IT CAN BE SEARCHED BY EMPLOYEEID *
+049600*----------------------------------------------------------*
+049700*
+049800 2200-LOAD-FILE3-TABLE.
+049900     PERFORM 2210-READ-FILE3 THRU 2210-EXIT
+050000         UNTIL EOF-FILE3
+050100     SORT TB-EMP3-ENTRY ON ASCENDING KEY TB-EMP3-ID.
+050200 2200-EXIT.
+050300     EXIT.
+050400
+050500 2210-READ-FILE3.
+050600     READ InputFile3 INTO EmployeeRecord3
+050700         AT END
+050800             MOVE 'Y' TO WS-EOF-FILE3
+050900         NOT AT END
+051000             PERFORM 2220-ADD-FILE3-ENTRY THRU 2220-EXIT
+051100     END-READ.
+051200 2210-EXIT.
+051300     EXIT.
+051400
+051500 2220-ADD-FILE3-ENTRY.
+051600     IF WS-EMP3-COUNT < WS-EMP3-MAX
+051700         ADD 1 TO WS-EMP3-COUNT
+051800         MOVE EmployeeID3      TO TB-EMP3-ID(WS-EMP3-COUNT)
+051900         MOVE DepartmentCode3  TO TB-EMP3-DEPT(WS-EMP3-COUNT)
+052000     ELSE
+052100         DISPLAY 'MERGE0002E - EMPLOYEE3 TABLE FULL, RECORD '
+052200                 'SKIPPED FOR EMPLOYEEID ' EmployeeID3
+052300     END-IF.
+052400 2220-EXIT.
+052500     EXIT.
+052600*
+052700*----------------------------------------------------------*
+052800*    2900-PRINT-HEADING1 - PRINT THE HEADING FOR THE        *
+052900*    EMPLOYEE1 EXCEPTION LISTING NOW THAT THE EMPLOYEE2     *
+053000*    LISTING ABOVE IT IS FINISHED                           *
+053100*----------------------------------------------------------*
+053200*
+053300 2900-PRINT-HEADING1.
+053400     IF WS-RESTART-COUNT = ZERO
+053500         MOVE 'EMPLOYEE1 RECORDS WITH NO EMPLOYEE2 SALARY MATCH'
+053600             TO WS-HEADING-TEXT
+053700         WRITE ExceptionReportRecord FROM WS-HEADING-LINE
+053800     END-IF.
+053900 2900-EXIT.
+054000     EXIT.
+054100*
+054200*----------------------------------------------------------*
+054300*    2950-REPOSITION-FILE1 - 2030-CHECK-FILE2-VS-FILE1 ABOVE *
+054400*    ISSUES A RANDOM KEYED READ AGAINST EMPLOYEE1 FOR EVERY  *
+054500*    EMPLOYEE2 RECORD, WHICH LEAVES THE FILE POSITIONED AT   *
+054600*    WHATEVER KEY WAS LOOKED UP LAST.  ON A DYNAMIC-ACCESS   *
+054700*    INDEXED FILE, THE NEXT SEQUENTIAL READ CONTINUES FROM   *
+054800*    THAT POINT, NOT FROM THE START OF THE FILE, SO EMPLOYEE1*
+054900*    IS CLOSED AND REOPENED HERE TO PUT IT BACK AT THE FRONT *
+055000*    BEFORE 3000-PROCESS-FILE1 STARTS ITS SEQUENTIAL PASS.   *
+055100*----------------------------------------------------------*
+055200*
+055300 2950-REPOSITION-FILE1.
+055400     CLOSE InputFile1
+055500     OPEN INPUT InputFile1.
+055600 2950-EXIT.
+055700     EXIT.
+055800*
+055900*----------------------------------------------------------*
+056000*    3000-PROCESS-FILE1 - READ EMPLOYEE1 AND MATCH EACH     *
+056100*    RECORD AGAINST EMPLOYEE2 BY A DIRECT KEYED READ        *
+056200*----------------------------------------------------------*
+056300*
+056400 3000-PROCESS-FILE1.
+056500     PERFORM 3050-SKIP-RESTART-RECORD THRU 3050-EXIT
+056600         VARYING WS-SKIP-IX FROM 1 BY 1
+056700         UNTIL WS-SKIP-IX > WS-RESTART-COUNT
+056800            OR EOF-FILE1
+056900     PERFORM 3100-READ-FILE1 THRU 3100-EXIT
+057000         UNTIL EOF-FILE1.
+057100 3000-EXIT.
+057200     EXIT.
+057300
+057400 3050-SKIP-RESTART-RECORD.
+057500     READ InputFile1 NEXT RECORD INTO EmployeeRecord1
+057600         AT END
+057700             MOVE 'Y' TO WS-EOF-FILE1
+057800     END-READ.
+057900 3050-EXIT.
+058000     EXIT.
+058100
+058200 3100-READ-FILE1.
+058300     READ InputFile1 NEXT RECORD INTO EmployeeRecord1
+058400         AT END
+058500             MOVE 'Y' TO WS-EOF-FILE1
+058600         NOT AT END
+058700             ADD 1 TO WS-COUNT-FILE1-READ
+058800             PERFORM 3150-VALIDATE-FILE1-RECORD THRU 3150-EXIT
+058900             PERFORM 3160-CHECK-CHECKPOINT THRU 3160-EXIT
+059000     END-READ.
+059100 3100-EXIT.
+059200     EXIT.
+059300
+059400 3160-CHECK-CHECKPOINT.
+059500     ADD 1 TO WS-CKPT-SINCE
+059600     IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+059700         PERFORM 7000-SAVE-CHECKPOINT THRU 7000-EXIT
+059800         MOVE ZERO TO WS-CKPT-SINCE
+059900     END-IF.
+060000 3160-EXIT.
+060100     EXIT.
+060200
+060300 3150-VALIDATE-FILE1-RECORD.
+060400     IF EmployeeID1 NOT NUMERIC
+060500         MOVE 'EMPLOYEE1.DAT'     TO WS-REJECT-SOURCE
+060600         MOVE EmployeeID1-Text    TO WS-REJECT-ID
+060700         MOVE SPACES              TO WS-REJECT-SALARY
+060800         MOVE 'INVALID EMPLOYEEID' TO WS-REJECT-REASON
+060900         WRITE RejectRecord FROM WS-REJECT-LINE
+061000     ELSE
+061100         PERFORM 3200-MATCH-FILE1-RECORD THRU 3200-EXIT
+061200     END-IF.
+061300 3150-EXIT.
+061400     EXIT.
+061500
+061600 3200-MATCH-FILE1-RECORD.
+061700*
+061800*    A KEYED READ ON A DYNAMIC-ACCESS INDEXED FILE USES
+061900*    WHATEVER VALUE IS CURRENTLY SITTING IN THE RECORD KEY
+062000*    FIELD, SO EMPLOYEEID1 IS MOVED INTO EMPLOYEEID2 (THE
+062100*    RECORD KEY FOR INPUTFILE2) BEFORE THE READ IS ISSUED.
+062200*
+062300     MOVE EmployeeID1 TO EmployeeID2
+062400     READ InputFile2
+062500         INVALID KEY
+062600             MOVE 'N' TO WS-MATCH-FOUND
+062700         NOT INVALID KEY
+062800             MOVE 'Y' TO WS-MATCH-FOUND
+062900     END-READ
+063000     IF MATCH-FOUND
+063100         PERFORM 3205-CHECK-REJECTED THRU 3205-EXIT
+063200     END-IF
+063300     IF MATCH-FOUND
+063400         MOVE EmployeeID1                TO EmployeeIDOut
+063500         MOVE EmployeeName1              TO EmployeeNameOut
+063600         MOVE EmployeeSalary              TO EmployeeSalaryOut
+063700         PERFORM 3230-FIND-DEPARTMENT THRU 3230-EXIT
+063800         WRITE OutputRecord
+063900         ADD 1 TO WS-COUNT-OUTPUT
+064000         ADD EmployeeSalaryOut TO WS-TOTAL-SALARY-OUT
+064100     ELSE
+064200         PERFORM 3220-WRITE-EXCP1 THRU 3220-EXIT
+064300     END-IF.
+064400 3200-EXIT.
+064500     EXIT.
+064600*
+064700*    A MATCH BY KEY DOESN'T MEAN MUCH IF THE EMPLOYEE2
+064800*    RECORD FAILED VALIDATION AND WAS ALREADY WRITTEN TO
+064900*    THE REJECT FILE - CHECK THE ID AGAINST THE REJECTED-ID
+065000*    TABLE AND TREAT IT AS UNMATCHED IF IT IS FOUND THERE.
+065100*
+065200 3205-CHECK-REJECTED.
+065300     MOVE 'N' TO WS-IS-REJECTED
+065400     SEARCH ALL TB-REJ2-ENTRY
+065500         AT END
+065600             MOVE 'N' TO WS-IS-REJECTED
+065700         WHEN TB-REJ2-ID(TB-REJ2-IDX) = EmployeeID1
+065800             MOVE 'Y' TO WS-IS-REJECTED
+065900     END-SEARCH
+066000     IF WS-IS-REJECTED = 'Y'
+066100         MOVE 'N' TO WS-MATCH-FOUND
+066200     END-IF.
+066300 3205-EXIT.
+066400     EXIT.
+066500
+066600 3230-FIND-DEPARTMENT.
+066700     MOVE SPACES TO DepartmentOut
+066800     SEARCH ALL TB-EMP3-ENTRY
+066900         AT END
+067000             CONTINUE
+067100         WHEN TB-EMP3-ID(TB-EMP3-IDX) = EmployeeID1
+067200             MOVE TB-EMP3-DEPT(TB-EMP3-IDX) TO DepartmentOut
+067300     END-SEARCH.
+067400 3230-EXIT.
+067500     EXIT.
+067600
+067700 3220-WRITE-EXCP1.
+067800     MOVE EmployeeID1                          TO WS-EXCP1-ID
+067900     MOVE EmployeeName1                         TO WS-EXCP1-NAME
+068000     MOVE 'NO MATCHING EMPLOYEE2 SALARY RECORD'
+068100         TO WS-EXCP1-REASON
+068200     WRITE ExceptionReportRecord FROM WS-EXCP1-LINE.
+068300 3220-EXIT.
+068400     EXIT.
+068500*
+068600*----------------------------------------------------------*
+068700*    5000-PRINT-TRAILER - RECONCILIATION CONTROL TOTALS,    *
+068800*    PRINTED ONCE OUTPUTFILE HAS BEEN CLOSED                *
+068900*----------------------------------------------------------*
+069000*
+069100 5000-PRINT-TRAILER.
+069200     MOVE 'MERGE RUN CONTROL TOTALS' TO WS-HEADING-TEXT
+069300     WRITE ExceptionReportRecord FROM WS-HEADING-LINE
+069400     MOVE 'EMPLOYEE1 RECORDS READ'       TO WS-TRAILER-LABEL
+069500     MOVE WS-COUNT-FILE1-READ            TO WS-TRAILER-VALUE
+069600     WRITE ExceptionReportRecord FROM WS-TRAILER-LINE
+069700     MOVE 'EMPLOYEE2 RECORDS READ'       TO WS-TRAILER-LABEL
+069800     MOVE WS-COUNT-FILE2-READ            TO WS-TRAILER-VALUE
+069900     WRITE ExceptionReportRecord FROM WS-TRAILER-LINE
+070000     MOVE 'OUTPUT RECORDS WRITTEN'       TO WS-TRAILER-LABEL
+070100     MOVE WS-COUNT-OUTPUT                TO WS-TRAILER-VALUE
+070200     WRITE ExceptionReportRecord FROM WS-TRAILER-LINE
+070300     MOVE 'TOTAL EMPLOYEESALARYOUT'      TO WS-TRAILER-LABEL
+070400     MOVE WS-TOTAL-SALARY-OUT            TO WS-TRAILER-VALUE
+070500     WRITE ExceptionReportRecord FROM WS-TRAILER-LINE.
+070600 5000-EXIT.
+070700     EXIT.
+070800*
+070900*----------------------------------------------------------*
+071000*    6000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO THE       *
+071100*    AUDIT TRAIL FOR THIS RUN, ONCE THE FINAL COUNTS ARE     *
+071200*    KNOWN                                                   *
+071300*----------------------------------------------------------*
+071400*
+071500 6000-WRITE-AUDIT-RECORD.
+071600     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+071700     ACCEPT AUD-RUN-TIME FROM TIME
+071800     MOVE 'MERGE'                 TO AUD-PROGRAM-ID
+071900     MOVE 'EMPLOYEE1.DAT'         TO AUD-FILE1-NAME
+072000     MOVE WS-COUNT-FILE1-READ     TO AUD-FILE1-COUNT
+072100     MOVE 'EMPLOYEE2.DAT'         TO AUD-FILE2-NAME
+072200     MOVE WS-COUNT-FILE2-READ     TO AUD-FILE2-COUNT
+072300     MOVE 'EMPLOYEE3.DAT'         TO AUD-FILE3-NAME
+072400     MOVE WS-EMP3-COUNT           TO AUD-FILE3-COUNT
+072500     MOVE WS-COUNT-OUTPUT         TO AUD-OUTPUT-COUNT
+072600     MOVE 'NORMAL'                TO AUD-COMPLETION-STATUS
+072700     IF WS-RESTART-COUNT > ZERO
+072800         MOVE 'RESTARTED'         TO AUD-COMPLETION-STATUS
+072900     END-IF
+073000     WRITE AuditRecord.
+073100 6000-EXIT.
+073200     EXIT.
+073300*
+073400*----------------------------------------------------------*
+073500*    7000-SAVE-CHECKPOINT - RECORD HOW FAR EMPLOYEE1         *
+073600*    PROCESSING HAS GOTTEN SO A CANCELLED RUN CAN RESTART    *
+073700*----------------------------------------------------------*
+073800*
+073900 7000-SAVE-CHECKPOINT.
+074000     MOVE 'I'                    TO CKPT-STATUS
+074100     MOVE WS-COUNT-FILE1-READ    TO CKPT-FILE1-COUNT
+074200     MOVE WS-COUNT-OUTPUT        TO CKPT-OUTPUT-COUNT
+074300     MOVE WS-TOTAL-SALARY-OUT    TO CKPT-TOTAL-SALARY
+074400     OPEN OUTPUT CheckpointFile
+074500     WRITE CheckpointRecord FROM WS-CHECKPOINT-LINE
+074600     CLOSE CheckpointFile.
+074700 7000-EXIT.
+074800     EXIT.
+074900
+075000 7100-CLEAR-CHECKPOINT.
+075100     MOVE 'C'                    TO CKPT-STATUS
+075200     MOVE ZERO                   TO CKPT-FILE1-COUNT
+075300     MOVE ZERO                   TO CKPT-OUTPUT-COUNT
+075400     MOVE ZERO                   TO CKPT-TOTAL-SALARY
+075500     OPEN OUTPUT CheckpointFile
+075600     WRITE CheckpointRecord FROM WS-CHECKPOINT-LINE
+075700     CLOSE CheckpointFile.
+075800 7100-EXIT.
+075900     EXIT.
+076000*
+076100*----------------------------------------------------------*
+076200*    8000-TERMINATE - CLOSE THE FILES AND END THE RUN       *
+076300*----------------------------------------------------------*
+076400*
+076500 8000-TERMINATE.
+076600     CLOSE InputFile1
+076700     CLOSE InputFile2
+076800     CLOSE InputFile3
+076900     CLOSE OutputFile
+077000     PERFORM 5000-PRINT-TRAILER THRU 5000-EXIT
+077100     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+077200     PERFORM 7100-CLEAR-CHECKPOINT THRU 7100-EXIT
+077300     CLOSE ExceptionReportFile
+077400     CLOSE RejectFile
+077500     CLOSE AuditFile.
+077600 8000-EXIT.
+077700     EXIT.
